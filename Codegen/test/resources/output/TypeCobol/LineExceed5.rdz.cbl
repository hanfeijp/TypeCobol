@@ -1,10 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM1.
        DATA DIVISION.
-                                                         
+
        WORKING-STORAGE SECTION.
+       COPY RUNCTL.
+       01 RUNCTL-Call       PIC X     VALUE 'T'.
+           88 RUNCTL-FirstCall  VALUE 'T'.
+           88 RUNCTL-NthCall    VALUE 'F'
+                            X'00' thru 'S'
+                            'U' thru X'FF'.
+
 
-       
        LINKAGE SECTION.
        01 TC-FunctionCode pic X(30).
       * Function which call program f1c0385c
@@ -16,7 +22,8 @@
        PROCEDURE DIVISION USING TC-FunctionCode
                            arg1.
 
-           PERFORM INIT-LIBRARY
+           MOVE 0 TO RETURN-CODE
+           PERFORM READ-RUN-CONTROL-CARD
            PERFORM FctList-Process-Mode
            GOBACK.
 
@@ -25,10 +32,24 @@
                when Fct-f1c0385c-StartCheckpoint
                   call 'f1c0385c' using arg1
                when other
-                  TODO
+                  move 8 to return-code
            end-evaluate
            .
-                                
+      *=================================================================
+       READ-RUN-CONTROL-CARD.
+      *=================================================================
+      *Read the RUNCTL card once per run unit; every module that COPYs
+      *RUNCTL shares this same EXTERNAL storage for the rest of the run.
+           if RUNCTL-FirstCall
+              set RUNCTL-NthCall to true
+              move spaces to RC-RUN-MODE
+              accept RC-RUN-MODE from SYSIN
+              if RC-RUN-MODE = spaces
+                 move 'FULL' to RC-RUN-MODE
+              end-if
+           end-if
+           .
+
       *-----------------------------------------------------------------
       *declare procedure StartCheckpoint public
       *        input param1 pic X.
@@ -37,10 +58,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGM2.
        DATA DIVISION.
-                                                         
+
        WORKING-STORAGE SECTION.
 
-       
+
        LINKAGE SECTION.
        01 TC-FunctionCode pic X(30).
       * Function which call program f73481e6
@@ -52,7 +73,7 @@
        PROCEDURE DIVISION USING TC-FunctionCode
                            arg1.
 
-           PERFORM INIT-LIBRARY
+           MOVE 0 TO RETURN-CODE
            PERFORM FctList-Process-Mode
            GOBACK.
 
@@ -61,10 +82,10 @@
                when Fct-f73481e6-CheckContract
                   call 'f73481e6' using arg1
                when other
-                  TODO
+                  move 8 to return-code
            end-evaluate
            .
-                                
+
       *-----------------------------------------------------------------
       *declare procedure CheckContract public
       *        input param1 pic X.
@@ -72,7 +93,7 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MyPGM.
-       PROCEDURE DIVISION.      
+       PROCEDURE DIVISION.
       *declare procedure testos private.
        END PROGRAM MyPGM.
       *
@@ -81,6 +102,48 @@
       *_________________________________________________________________
        IDENTIFICATION DIVISION.
        PROGRAM-ID. f1c0385c.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPTREC.
+       WORKING-STORAGE SECTION.
+       01 WS-Checkpoint-Status     PIC XX.
+           88 WS-Checkpoint-OK         VALUE '00'.
+       01 WS-Job-Id                PIC X(08) VALUE 'NIGHTBAT'.
+       LINKAGE SECTION.
+       01 arg1 pic X.
+       PROCEDURE DIVISION USING BY REFERENCE arg1.
+      *Generated code for PGM1.StartCheckpoint - persists a restart
+      *point (job id / timestamp / last key processed) to
+      *CHECKPOINT-FILE so CKRESTRT can re-position a failed job
+      *instead of rerunning it from record 1.
+           MOVE 0 TO RETURN-CODE
+           OPEN EXTEND CHECKPOINT-FILE
+           IF NOT WS-Checkpoint-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-Checkpoint-OK
+               MOVE WS-Job-Id       TO CKPT-JOB-ID
+               ACCEPT CKPT-DATE FROM DATE YYYYMMDD
+               ACCEPT CKPT-TIME FROM TIME
+               MOVE SPACES          TO CKPT-LAST-KEY
+               MOVE arg1            TO CKPT-LAST-KEY (1:1)
+               WRITE CHECKPOINT-RECORD
+               IF NOT WS-Checkpoint-OK
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           GOBACK.
        END PROGRAM f1c0385c.
       *
       *declare procedure CheckContract public
@@ -88,17 +151,61 @@
       *_________________________________________________________________
        IDENTIFICATION DIVISION.
        PROGRAM-ID. f73481e6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRACT-MASTER ASSIGN TO 'CONTMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTRACT-NUMBER
+               FILE STATUS IS WS-Master-Status.
+           SELECT CONTRACT-REJECTS ASSIGN TO 'CONTREJC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Reject-Status.
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRACT-MASTER.
+       COPY CONTMSTR.
+       FD  CONTRACT-REJECTS
+           LABEL RECORDS ARE STANDARD.
+       COPY CONTREJC.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
        WORKING-STORAGE SECTION.
       *PGM1.CheckContract - Params :
       *     input(param1: pic X)
+       COPY RUNCTL.
+       COPY TCLIBMAP.
        01 TC-PGM1 pic X(08) value 'PGM1'.
+       01 PGM1-Fct-f1c0385c-StartCheckpo PIC X(30)
+           VALUE 'Fct=f1c0385c-StartCheckpoint'.
 
        01 TC-Call          PIC X     VALUE 'T'.
            88 TC-FirstCall  VALUE 'T'.
            88 TC-NthCall    VALUE 'F'
                             X'00' thru 'S'
                             'U' thru X'FF'.
+
+       01 WS-Master-Status         PIC XX.
+           88 WS-Master-OK             VALUE '00'.
+       01 WS-Reject-Status         PIC XX.
+           88 WS-Reject-OK             VALUE '00'.
+       01 WS-Audit-Status          PIC XX.
+           88 WS-Audit-OK              VALUE '00'.
+
+       01 WS-Today                 PIC X(08).
+       01 WS-f1c0385c-Id           PIC X(08) VALUE 'f1c0385c'.
+       01 WS-Self-Id               PIC X(08) VALUE 'f73481e6'.
+       01 TC-Proc-Idx              PIC S9(04) COMP.
+
+       01 WS-Contract-Reject-Switch PIC X VALUE 'N'.
+           88 WS-Contract-Rejected      VALUE 'Y'.
+           88 WS-Contract-Accepted      VALUE 'N'.
+
        LINKAGE SECTION.
       *PGM1.CheckContract - Params :
       *     input(param1: pic X)
@@ -107,6 +214,7 @@
            05 TC-Library-PntNbr          PIC S9(04) COMP.
            05 TC-Library-Item OCCURS 1000
                                DEPENDING ON TC-Library-PntNbr
+                               ASCENDING KEY IS TC-Library-Item-Idt
                                INDEXED   BY TC-Library-Idx.
               10 TC-Library-Item-Idt      PIC X(08).
               10 TC-Library-Item-Pnt      PROCEDURE-POINTER.
@@ -123,13 +231,120 @@
            .
       *PGM1.CheckContract - Params :
       *     input(param1: pic X)
+           MOVE 0 TO RETURN-CODE
            PERFORM TC-INITIALIZATIONS
+           IF RETURN-CODE NOT = 0
+                GOBACK
+           END-IF
+           evaluate true
+               when RC-MODE-CHECKPOINT-ONLY
+                    perform CASCADE-TO-CHECKPOINT
+               when other
+                    perform VALIDATE-CONTRACT
+                    if WS-Contract-Rejected
+                         move 4 to return-code
+                    else
+                         if not RC-MODE-VALIDATE-ONLY
+                              perform CASCADE-TO-CHECKPOINT
+                         end-if
+                    end-if
+           end-evaluate
+           GOBACK
+           .
+      *=================================================================
+       VALIDATE-CONTRACT.
+      *=================================================================
+      *Real contract edits, in place of the old no-op forward of
+      *param1: effective date not in the future, status code in the
+      *valid set, numeric fields numeric. Rejects are logged to
+      *CONTRACT-REJECTS with the value, the rule, and a reason code.
+           SET WS-Contract-Accepted TO TRUE
+           MOVE ZEROES TO CM-CONTRACT-NUMBER
+           MOVE param1 TO CM-CONTRACT-NUMBER (10:1)
+           READ CONTRACT-MASTER
+               INVALID KEY
+                    PERFORM REJECT-NO-MASTER-RECORD
+               NOT INVALID KEY
+                    PERFORM EDIT-CONTRACT-FIELDS
+           END-READ
+           .
+      *=================================================================
+       EDIT-CONTRACT-FIELDS.
+      *=================================================================
+           ACCEPT WS-Today FROM DATE YYYYMMDD
+           IF CM-EFFECTIVE-DATE > WS-Today
+                PERFORM REJECT-EFFECTIVE-DATE-FUTURE
+           END-IF
+           IF NOT (CM-STATUS-ACTIVE OR CM-STATUS-INACTIVE
+                   OR CM-STATUS-PENDING OR CM-STATUS-CANCELLED)
+                PERFORM REJECT-STATUS-INVALID
+           END-IF
+           IF CM-PREMIUM-AMOUNT NOT NUMERIC
+                PERFORM REJECT-PREMIUM-NOT-NUMERIC
+           END-IF
+           .
+      *=================================================================
+       REJECT-NO-MASTER-RECORD.
+      *=================================================================
+           SET WS-Contract-Rejected TO TRUE
+           MOVE CM-CONTRACT-NUMBER TO CREJ-CONTRACT-VALUE
+           MOVE 'MASTER-LOOKUP'    TO CREJ-RULE-FAILED
+           MOVE 'R01'              TO CREJ-REASON-CODE
+           PERFORM WRITE-CONTRACT-REJECT
+           .
+      *=================================================================
+       REJECT-EFFECTIVE-DATE-FUTURE.
+      *=================================================================
+           SET WS-Contract-Rejected TO TRUE
+           MOVE CM-CONTRACT-NUMBER TO CREJ-CONTRACT-VALUE
+           MOVE 'EFFDT-FUTURE'     TO CREJ-RULE-FAILED
+           MOVE 'R02'              TO CREJ-REASON-CODE
+           PERFORM WRITE-CONTRACT-REJECT
+           .
+      *=================================================================
+       REJECT-STATUS-INVALID.
+      *=================================================================
+           SET WS-Contract-Rejected TO TRUE
+           MOVE CM-CONTRACT-NUMBER TO CREJ-CONTRACT-VALUE
+           MOVE 'STATUS-INVALID'   TO CREJ-RULE-FAILED
+           MOVE 'R03'              TO CREJ-REASON-CODE
+           PERFORM WRITE-CONTRACT-REJECT
+           .
+      *=================================================================
+       REJECT-PREMIUM-NOT-NUMERIC.
+      *=================================================================
+           SET WS-Contract-Rejected TO TRUE
+           MOVE CM-CONTRACT-NUMBER TO CREJ-CONTRACT-VALUE
+           MOVE 'PREMIUM-NOT-NUM'  TO CREJ-RULE-FAILED
+           MOVE 'R04'              TO CREJ-REASON-CODE
+           PERFORM WRITE-CONTRACT-REJECT
+           .
+      *=================================================================
+       WRITE-CONTRACT-REJECT.
+      *=================================================================
+           ACCEPT CREJ-DATE FROM DATE YYYYMMDD
+           ACCEPT CREJ-TIME FROM TIME
+           WRITE CONTRACT-REJECT-RECORD
+           .
+      *=================================================================
+       CASCADE-TO-CHECKPOINT.
+      *=================================================================
       *    call PGM1::StartCheckpoint input param1
            CALL 'zcallpgm' using TC-PGM1
                     PGM1-Fct-f1c0385c-StartCheckpo
                                  param1
            end-call
-                                                  
+           PERFORM WRITE-AUDIT-RECORD
+           .
+      *=================================================================
+       WRITE-AUDIT-RECORD.
+      *=================================================================
+           MOVE WS-Self-Id     TO AUD-CALLER-PGM
+           MOVE WS-f1c0385c-Id TO AUD-CALLEE-ID
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
            .
       *=================================================================
        TC-INITIALIZATIONS.
@@ -137,43 +352,171 @@
             IF TC-FirstCall
                  SET TC-NthCall TO TRUE
                  SET ADDRESS OF TC-PGM1-f1c0385c-Item  TO NULL
+                 PERFORM OPEN-RUNTIME-FILES
+                 PERFORM RESOLVE-PROC-ID
+                 PERFORM TC-LOAD-POINTERS-PGM1
+            END-IF
+            .
+      *=================================================================
+       OPEN-RUNTIME-FILES.
+      *=================================================================
+            OPEN INPUT CONTRACT-MASTER
+            IF NOT WS-Master-OK
+                 DISPLAY 'CHECKCONTRACT: CONTRACT-MASTER NOT '
+                         'AVAILABLE, STATUS ' WS-Master-Status
+                         UPON SYSOUT
+                 MOVE 12 TO RETURN-CODE
+            END-IF
+            OPEN EXTEND CONTRACT-REJECTS
+            IF NOT WS-Reject-OK
+                 OPEN OUTPUT CONTRACT-REJECTS
+                 IF NOT WS-Reject-OK
+                      DISPLAY 'CHECKCONTRACT: CONTRACT-REJECTS NOT '
+                              'AVAILABLE, STATUS ' WS-Reject-Status
+                              UPON SYSOUT
+                      MOVE 12 TO RETURN-CODE
+                 END-IF
+            END-IF
+            OPEN EXTEND AUDIT-LOG-FILE
+            IF NOT WS-Audit-OK
+                 OPEN OUTPUT AUDIT-LOG-FILE
+                 IF NOT WS-Audit-OK
+                      DISPLAY 'CHECKCONTRACT: AUDIT-LOG-FILE NOT '
+                              'AVAILABLE, STATUS ' WS-Audit-Status
+                              UPON SYSOUT
+                      MOVE 12 TO RETURN-CODE
+                 END-IF
             END-IF
             .
+      *=================================================================
+       RESOLVE-PROC-ID.
+      *=================================================================
+      *Pull the callee module/generated-id/dynamic-call selector for
+      *PGM1.StartCheckpoint, and this program's own generated id, out
+      *of TC-PROC-ID-TABLE instead of scattering the literals across
+      *WORKING-STORAGE; falls back to the compiled-in defaults if a
+      *table entry is ever missing.
+            PERFORM VARYING TC-Proc-Idx FROM 1 BY 1
+                    UNTIL TC-Proc-Idx > TC-PROC-ID-TABLE-MAX
+                EVALUATE TRUE
+                    WHEN TC-PROC-MODULE (TC-Proc-Idx) = 'PGM1'
+                         AND TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                             = 'StartCheckpoint'
+                         MOVE TC-PROC-MODULE (TC-Proc-Idx) TO TC-PGM1
+                         MOVE TC-PROC-GENERATED-ID (TC-Proc-Idx)
+                              TO WS-f1c0385c-Id
+                         MOVE SPACES
+                             TO PGM1-Fct-f1c0385c-StartCheckpo
+                         STRING 'Fct=' DELIMITED BY SIZE
+                                WS-f1c0385c-Id DELIMITED BY SIZE
+                                '-' DELIMITED BY SIZE
+                                TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                                    DELIMITED BY SPACE
+                             INTO PGM1-Fct-f1c0385c-StartCheckpo
+                    WHEN TC-PROC-MODULE (TC-Proc-Idx) = 'PGM2'
+                         AND TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                             = 'CheckContract'
+                         MOVE TC-PROC-GENERATED-ID (TC-Proc-Idx)
+                              TO WS-Self-Id
+                END-EVALUATE
+            END-PERFORM
+            .
       *=================================================================
        TC-LOAD-POINTERS-PGM1.
       *=================================================================
             CALL 'ZCALLPGM' USING TC-PGM1
             ADDRESS OF TC-Library-PntTab
-            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
-            UNTIL TC-Library-Idx > TC-Library-PntNbr
-                EVALUATE TC-Library-Item-Idt (TC-Library-Idx)
-                WHEN 'f1c0385c'
+      *ZCALLPGM's own load order is not guaranteed, so the table is
+      *put into the ascending order SEARCH ALL requires here rather
+      *than assuming it arrives pre-sorted.
+            SORT TC-Library-Item
+                 ASCENDING KEY TC-Library-Item-Idt
+            PERFORM CHECK-LIBRARY-OVERFLOW
+            SEARCH ALL TC-Library-Item
+                AT END
+                     DISPLAY 'WARNING: ' WS-f1c0385c-Id
+                             ' NOT FOUND IN ' TC-PGM1
+                             ' LIBRARY TABLE' UPON SYSOUT
+                     PERFORM DUMP-LIBRARY-PNTTAB
+                WHEN TC-Library-Item-Idt (TC-Library-Idx)
+                     = WS-f1c0385c-Id
                      SET ADDRESS OF
                      TC-PGM1-f1c0385c-Item
                      TO ADDRESS OF
-                     TC-Library-Item(TC-Library-Idx)
-                WHEN OTHER
-                     CONTINUE
-                END-EVALUATE
+                     TC-Library-Item (TC-Library-Idx)
+            END-SEARCH
+            .
+      *=================================================================
+       CHECK-LIBRARY-OVERFLOW.
+      *=================================================================
+            IF TC-Library-PntNbr >= 990
+                 DISPLAY 'WARNING: TC-LIBRARY-PNTTAB FOR ' TC-PGM1
+                         ' IS AT ' TC-Library-PntNbr
+                         ' OF 1000 ENTRIES' UPON SYSOUT
+            END-IF
+            .
+      *=================================================================
+       DUMP-LIBRARY-PNTTAB.
+      *=================================================================
+            DISPLAY 'TC-LIBRARY-PNTTAB DUMP FOR ' TC-PGM1 UPON SYSOUT
+            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
+                    UNTIL TC-Library-Idx > TC-Library-PntNbr
+                DISPLAY '  ENTRY ' TC-Library-Idx ': '
+                        TC-Library-Item-Idt (TC-Library-Idx) UPON SYSOUT
             END-PERFORM
             .
+
+       RESET-ENTRY-POINT.
+       ENTRY 'f73481e6-RESET'.
+      *Force the next call in this long-running region to re-arm
+      *TC-FirstCall, so a new logical job gets a fresh pointer-table
+      *load and file opens instead of inheriting the prior one's.
+      *Close the files this program opened in OPEN-RUNTIME-FILES so
+      *a later TC-FirstCall re-open starts clean rather than failing
+      *on an already-open file. A CLOSE against a file this instance
+      *never managed to open is a harmless no-op (file status goes
+      *non-zero, which nothing here checks).
+           CLOSE CONTRACT-MASTER
+           CLOSE CONTRACT-REJECTS
+           CLOSE AUDIT-LOG-FILE
+           SET TC-FirstCall TO TRUE
+           GOBACK.
        END PROGRAM f73481e6.
       *
       *declare procedure testos private.
       *_________________________________________________________________
        IDENTIFICATION DIVISION.
        PROGRAM-ID. bfc74757.
+       environment division.
+       input-output section.
+       file-control.
+           select AUDIT-LOG-FILE assign to 'AUDITLOG'
+               organization is sequential
+               file status is WS-Audit-Status.
        data division.
+       file section.
+       FD  AUDIT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
        working-storage section.
       *PGM1.testos  - No Params
-                               
+
+       COPY RUNCTL.
+       COPY TCLIBMAP.
        01 TC-PGM1 pic X(08) value 'PGM1'.
+       01 PGM1-Fct-f1c0385c-StartCheckpo PIC X(30)
+           VALUE 'Fct=f1c0385c-StartCheckpoint'.
 
        01 TC-Call          PIC X     VALUE 'T'.
            88 TC-FirstCall  VALUE 'T'.
            88 TC-NthCall    VALUE 'F'
                             X'00' thru 'S'
                             'U' thru X'FF'.
+       01 WS-Audit-Status          PIC XX.
+           88 WS-Audit-OK              VALUE '00'.
+       01 WS-f1c0385c-Id           PIC X(08) VALUE 'f1c0385c'.
+       01 WS-Self-Id               PIC X(08) VALUE 'bfc74757'.
+       01 TC-Proc-Idx              PIC S9(04) COMP.
        01 param1 pic X.
        LINKAGE SECTION.
       *PGM1.testos  - No Params
@@ -182,6 +525,7 @@
            05 TC-Library-PntNbr          PIC S9(04) COMP.
            05 TC-Library-Item OCCURS 1000
                                DEPENDING ON TC-Library-PntNbr
+                               ASCENDING KEY IS TC-Library-Item-Idt
                                INDEXED   BY TC-Library-Idx.
               10 TC-Library-Item-Idt      PIC X(08).
               10 TC-Library-Item-Pnt      PROCEDURE-POINTER.
@@ -192,16 +536,46 @@
        01 TC-PGM1-f1c0385c-Item.
           05 TC-PGM1-f1c0385c-Idt PIC X(08).
           05 TC-PGM1-f1c0385c PROCEDURE-POINTER.
+      *Transaction-style parameter block for the online calling
+      *convention: a future CICS front end supplies the same single
+      *byte of data testos needs, instead of going through the
+      *batch in-process call chain.
+       01 TC-ONLINE-PARM-BLOCK.
+          05 TC-ONLINE-TRAN-ID PIC X(04).
+          05 TC-ONLINE-PARAM1  PIC X.
        PROCEDURE DIVISION
            .
       *PGM1.testos  - No Params
+           MOVE 0 TO RETURN-CODE
+           PERFORM TESTOS-CORE-LOGIC
+           GOBACK
+           .
+      *=================================================================
+       TESTOS-CORE-LOGIC.
+      *=================================================================
+      *Shared by both calling conventions: the existing in-process
+      *batch entry above and the online entry below.
            PERFORM TC-INITIALIZATIONS
+           IF RETURN-CODE = 0
       *                        call PGM1::StartCheckpoint input param1
-                               CALL 'zcallpgm' using TC-PGM1
-                    PGM1-Fct-f1c0385c-StartCheckpo
-                                 param1
-           end-call
-                                                                      
+               IF NOT RC-MODE-VALIDATE-ONLY
+                                   CALL 'zcallpgm' using TC-PGM1
+                        PGM1-Fct-f1c0385c-StartCheckpo
+                                     param1
+                   end-call
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF
+           .
+      *=================================================================
+       WRITE-AUDIT-RECORD.
+      *=================================================================
+           MOVE WS-Self-Id     TO AUD-CALLER-PGM
+           MOVE WS-f1c0385c-Id TO AUD-CALLEE-ID
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
            .
       *=================================================================
        TC-INITIALIZATIONS.
@@ -209,24 +583,114 @@
             IF TC-FirstCall
                  SET TC-NthCall TO TRUE
                  SET ADDRESS OF TC-PGM1-f1c0385c-Item  TO NULL
+                 OPEN EXTEND AUDIT-LOG-FILE
+                 IF NOT WS-Audit-OK
+                      OPEN OUTPUT AUDIT-LOG-FILE
+                      IF NOT WS-Audit-OK
+                           DISPLAY 'TESTOS: AUDIT-LOG-FILE NOT '
+                                   'AVAILABLE, STATUS ' WS-Audit-Status
+                                   UPON SYSOUT
+                           MOVE 12 TO RETURN-CODE
+                      END-IF
+                 END-IF
+                 PERFORM RESOLVE-PROC-ID
+                 PERFORM TC-LOAD-POINTERS-PGM1
             END-IF
             .
+      *=================================================================
+       RESOLVE-PROC-ID.
+      *=================================================================
+      *Pull the callee module/generated-id/dynamic-call selector for
+      *PGM1.StartCheckpoint, and this program's own generated id, out
+      *of TC-PROC-ID-TABLE instead of scattering the literals across
+      *WORKING-STORAGE; falls back to the compiled-in defaults if a
+      *table entry is ever missing.
+            PERFORM VARYING TC-Proc-Idx FROM 1 BY 1
+                    UNTIL TC-Proc-Idx > TC-PROC-ID-TABLE-MAX
+                EVALUATE TRUE
+                    WHEN TC-PROC-MODULE (TC-Proc-Idx) = 'PGM1'
+                         AND TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                             = 'StartCheckpoint'
+                         MOVE TC-PROC-MODULE (TC-Proc-Idx) TO TC-PGM1
+                         MOVE TC-PROC-GENERATED-ID (TC-Proc-Idx)
+                              TO WS-f1c0385c-Id
+                         MOVE SPACES
+                             TO PGM1-Fct-f1c0385c-StartCheckpo
+                         STRING 'Fct=' DELIMITED BY SIZE
+                                WS-f1c0385c-Id DELIMITED BY SIZE
+                                '-' DELIMITED BY SIZE
+                                TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                                    DELIMITED BY SPACE
+                             INTO PGM1-Fct-f1c0385c-StartCheckpo
+                    WHEN TC-PROC-MODULE (TC-Proc-Idx) = 'PGM1'
+                         AND TC-PROC-LOGICAL-NAME (TC-Proc-Idx)
+                             = 'testos'
+                         MOVE TC-PROC-GENERATED-ID (TC-Proc-Idx)
+                              TO WS-Self-Id
+                END-EVALUATE
+            END-PERFORM
+            .
       *=================================================================
        TC-LOAD-POINTERS-PGM1.
       *=================================================================
             CALL 'ZCALLPGM' USING TC-PGM1
             ADDRESS OF TC-Library-PntTab
-            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
-            UNTIL TC-Library-Idx > TC-Library-PntNbr
-                EVALUATE TC-Library-Item-Idt (TC-Library-Idx)
-                WHEN 'f1c0385c'
+      *ZCALLPGM's own load order is not guaranteed, so the table is
+      *put into the ascending order SEARCH ALL requires here rather
+      *than assuming it arrives pre-sorted.
+            SORT TC-Library-Item
+                 ASCENDING KEY TC-Library-Item-Idt
+            PERFORM CHECK-LIBRARY-OVERFLOW
+            SEARCH ALL TC-Library-Item
+                AT END
+                     DISPLAY 'WARNING: ' WS-f1c0385c-Id
+                             ' NOT FOUND IN ' TC-PGM1
+                             ' LIBRARY TABLE' UPON SYSOUT
+                     PERFORM DUMP-LIBRARY-PNTTAB
+                WHEN TC-Library-Item-Idt (TC-Library-Idx)
+                     = WS-f1c0385c-Id
                      SET ADDRESS OF
                      TC-PGM1-f1c0385c-Item
                      TO ADDRESS OF
-                     TC-Library-Item(TC-Library-Idx)
-                WHEN OTHER
-                     CONTINUE
-                END-EVALUATE
+                     TC-Library-Item (TC-Library-Idx)
+            END-SEARCH
+            .
+      *=================================================================
+       CHECK-LIBRARY-OVERFLOW.
+      *=================================================================
+            IF TC-Library-PntNbr >= 990
+                 DISPLAY 'WARNING: TC-LIBRARY-PNTTAB FOR ' TC-PGM1
+                         ' IS AT ' TC-Library-PntNbr
+                         ' OF 1000 ENTRIES' UPON SYSOUT
+            END-IF
+            .
+      *=================================================================
+       DUMP-LIBRARY-PNTTAB.
+      *=================================================================
+            DISPLAY 'TC-LIBRARY-PNTTAB DUMP FOR ' TC-PGM1 UPON SYSOUT
+            PERFORM VARYING TC-Library-Idx FROM 1 BY 1
+                    UNTIL TC-Library-Idx > TC-Library-PntNbr
+                DISPLAY '  ENTRY ' TC-Library-Idx ': '
+                        TC-Library-Item-Idt (TC-Library-Idx) UPON SYSOUT
             END-PERFORM
             .
+
+       ONLINE-ENTRY-POINT.
+       ENTRY 'bfc74757-ONLINE' USING TC-ONLINE-PARM-BLOCK.
+      *Second calling convention: a CICS-style transaction block in
+      *place of the in-process batch call chain, same core logic.
+           MOVE 0 TO RETURN-CODE
+           MOVE TC-ONLINE-PARAM1 TO param1
+           PERFORM TESTOS-CORE-LOGIC
+           GOBACK.
+
+       RESET-ENTRY-POINT.
+       ENTRY 'bfc74757-RESET'.
+      *Close the file this program opened in TC-INITIALIZATIONS so a
+      *later TC-FirstCall re-open starts clean rather than failing on
+      *an already-open file. A CLOSE against a file this instance
+      *never managed to open is a harmless no-op.
+           CLOSE AUDIT-LOG-FILE
+           SET TC-FirstCall TO TRUE
+           GOBACK.
        END PROGRAM bfc74757.
