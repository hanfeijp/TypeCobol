@@ -0,0 +1,20 @@
+      *================================================================
+      * RUNCTL - Run-mode control card, read once at start of PGM1
+      *          and shared EXTERNAL to every module in the run unit
+      *          (PGM1, PGM2's f73481e6, MyPGM's bfc74757) so a single
+      *          SYSIN control card can steer the whole night's run.
+      *
+      *          FULL             - normal processing, edits and
+      *                             checkpoint chain both run.
+      *          VALIDATE-ONLY    - run CheckContract edits but do not
+      *                             cascade into StartCheckpoint.
+      *          CHECKPOINT-ONLY  - skip CheckContract edits and go
+      *                             straight to the StartCheckpoint
+      *                             cascade (used to clear a backlog
+      *                             of already-validated records).
+      *================================================================
+       01  RUN-CONTROL-RECORD EXTERNAL.
+           05  RC-RUN-MODE             PIC X(15) VALUE 'FULL'.
+               88  RC-MODE-FULL             VALUE 'FULL'.
+               88  RC-MODE-VALIDATE-ONLY    VALUE 'VALIDATE-ONLY'.
+               88  RC-MODE-CHECKPOINT-ONLY  VALUE 'CHECKPOINT-ONLY'.
