@@ -0,0 +1,16 @@
+      *================================================================
+      * CONTMSTR - Contract master record, keyed by contract number.
+      *            Used by CONTRACT-MASTER (VSAM KSDS) and by any
+      *            sequential extract of it (e.g. month-end snapshots).
+      *================================================================
+       01  CONTRACT-MASTER-RECORD.
+           05  CM-CONTRACT-NUMBER      PIC X(10).
+           05  CM-HOLDER-ID            PIC X(10).
+           05  CM-EFFECTIVE-DATE       PIC X(08).
+           05  CM-EXPIRY-DATE          PIC X(08).
+           05  CM-STATUS-CODE          PIC X(02).
+               88  CM-STATUS-ACTIVE        VALUE 'AC'.
+               88  CM-STATUS-INACTIVE      VALUE 'IN'.
+               88  CM-STATUS-PENDING       VALUE 'PE'.
+               88  CM-STATUS-CANCELLED     VALUE 'CA'.
+           05  CM-PREMIUM-AMOUNT       PIC S9(09)V99 COMP-3.
