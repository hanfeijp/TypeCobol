@@ -0,0 +1,20 @@
+      *================================================================
+      * TCLIBMAP - Logical procedure name to current generated program
+      *            id, in one place. When a procedure under PGM1 is
+      *            repromoted and TypeCobol hands it a new generated
+      *            id, update the matching FILLER below instead of
+      *            hunting the literal across every calling module.
+      *================================================================
+       01  TC-PROC-ID-TABLE-DATA.
+           05  FILLER PIC X(40) VALUE
+               'PGM1        StartCheckpoint     f1c0385c'.
+           05  FILLER PIC X(40) VALUE
+               'PGM2        CheckContract       f73481e6'.
+           05  FILLER PIC X(40) VALUE
+               'PGM1        testos              bfc74757'.
+       01  TC-PROC-ID-TABLE REDEFINES TC-PROC-ID-TABLE-DATA.
+           05  TC-PROC-ID-ENTRY OCCURS 3 TIMES.
+               10  TC-PROC-MODULE          PIC X(12).
+               10  TC-PROC-LOGICAL-NAME    PIC X(20).
+               10  TC-PROC-GENERATED-ID    PIC X(08).
+       01  TC-PROC-ID-TABLE-MAX            PIC S9(04) COMP VALUE 3.
