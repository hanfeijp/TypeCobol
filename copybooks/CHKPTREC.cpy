@@ -0,0 +1,11 @@
+      *================================================================
+      * CHKPTREC - Checkpoint record written by PGM1.StartCheckpoint
+      *            (generated program f1c0385c) to CHECKPOINT-FILE.
+      *            Read by CKRESTRT to drive a job restart.
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-ID             PIC X(08).
+           05  CKPT-TIMESTAMP.
+               10  CKPT-DATE           PIC X(08).
+               10  CKPT-TIME           PIC X(08).
+           05  CKPT-LAST-KEY           PIC X(20).
