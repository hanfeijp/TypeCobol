@@ -0,0 +1,11 @@
+      *================================================================
+      * AUDITREC - One row per cross-program call routed through
+      *            ZCALLPGM, written to AUDIT-LOG-FILE.
+      *================================================================
+       01  AUDIT-LOG-RECORD.
+           05  AUD-CALLER-PGM          PIC X(08).
+           05  AUD-CALLEE-ID           PIC X(08).
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE            PIC X(08).
+               10  AUD-TIME            PIC X(08).
+           05  AUD-RETURN-CODE         PIC S9(04) COMP.
