@@ -0,0 +1,11 @@
+      *================================================================
+      * CONTREJC - One row per contract rejected by PGM2.CheckContract
+      *            edits, written to CONTRACT-REJECTS. Read by RPTREJCT.
+      *================================================================
+       01  CONTRACT-REJECT-RECORD.
+           05  CREJ-CONTRACT-VALUE     PIC X(10).
+           05  CREJ-RULE-FAILED        PIC X(16).
+           05  CREJ-REASON-CODE        PIC X(04).
+           05  CREJ-TIMESTAMP.
+               10  CREJ-DATE           PIC X(08).
+               10  CREJ-TIME           PIC X(08).
