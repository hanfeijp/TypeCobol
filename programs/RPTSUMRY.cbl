@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTSUMRY.
+      *Run summary report: runs after the batch step containing
+      *PGM1/PGM2, reading CHECKPOINT-FILE (first/last record give the
+      *run's start/end timestamps, records processed, and elapsed
+      *time) and CONTRACT-REJECTS (tallied by CREJ-RULE-FAILED into an
+      *in-memory table, since this step runs straight off the file
+      *CheckContract wrote with no intervening sort) to produce a
+      *one-page proof the run completed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+           SELECT CONTRACT-REJECTS ASSIGN TO 'CONTREJC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Reject-Status.
+           SELECT SUMMARY-REPORT ASSIGN TO 'SUMRYRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPTREC.
+       FD  CONTRACT-REJECTS
+           LABEL RECORDS ARE STANDARD.
+       COPY CONTREJC.
+       FD  SUMMARY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Checkpoint-Status        PIC XX.
+           88  WS-Checkpoint-OK            VALUE '00'.
+           88  WS-Checkpoint-EOF           VALUE '10'.
+       01  WS-Reject-Status            PIC XX.
+           88  WS-Reject-OK                VALUE '00'.
+           88  WS-Reject-EOF               VALUE '10'.
+       01  WS-Report-Status            PIC XX.
+           88  WS-Report-OK                VALUE '00'.
+
+       01  WS-Records-Processed        PIC 9(07) VALUE 0.
+       01  WS-First-Checkpoint-Switch  PIC X VALUE 'Y'.
+           88  WS-First-Checkpoint         VALUE 'Y'.
+           88  WS-Not-First-Checkpoint     VALUE 'N'.
+       01  WS-Job-Name                 PIC X(08).
+       01  WS-Start-Date               PIC X(08).
+       01  WS-Start-Time               PIC X(08).
+       01  WS-Start-Time-Parts REDEFINES WS-Start-Time.
+           05  WS-Start-HH             PIC 99.
+           05  WS-Start-MM             PIC 99.
+           05  WS-Start-SS             PIC 99.
+           05  FILLER                  PIC 99.
+       01  WS-End-Date                 PIC X(08).
+       01  WS-End-Time                 PIC X(08).
+       01  WS-End-Time-Parts REDEFINES WS-End-Time.
+           05  WS-End-HH               PIC 99.
+           05  WS-End-MM               PIC 99.
+           05  WS-End-SS               PIC 99.
+           05  FILLER                  PIC 99.
+
+      *Elapsed time between the run's first and last checkpoint,
+      *computed as a seconds-of-day difference with a same-day-only
+      *midnight-rollover adjustment (a nightly batch window crossing
+      *one midnight is the only case this job actually runs in).
+       01  WS-Start-Secs-Of-Day        PIC S9(07) COMP.
+       01  WS-End-Secs-Of-Day          PIC S9(07) COMP.
+       01  WS-Elapsed-Secs             PIC S9(07) COMP.
+       01  WS-Elapsed-HH               PIC 999.
+       01  WS-Elapsed-MM               PIC 99.
+       01  WS-Elapsed-SS               PIC 99.
+
+       01  WS-Reject-Grand-Total       PIC 9(07) VALUE 0.
+
+      *Tallied by rule in an in-memory table rather than a sorted
+      *control-break: CONTRACT-REJECTS arrives in the write order
+      *CheckContract produced it, not sorted by rule.
+       01  WS-Rule-Table.
+           05  WS-Rule-Entry OCCURS 20 TIMES.
+               10  WS-Rule-Name         PIC X(16).
+               10  WS-Rule-Tally        PIC 9(07).
+       01  WS-Rule-Entry-Count          PIC S9(04) COMP VALUE 0.
+       01  WS-Rule-Idx                  PIC S9(04) COMP.
+       01  WS-Rule-Found-Switch         PIC X.
+           88  WS-Rule-Found                VALUE 'Y'.
+           88  WS-Rule-Not-Found            VALUE 'N'.
+
+       01  WS-Reason-Line.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-RL-Rule              PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RL-Count             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE
+           OPEN OUTPUT SUMMARY-REPORT
+           IF NOT WS-Report-OK
+               DISPLAY 'RPTSUMRY: SUMMARY-REPORT NOT AVAILABLE, '
+                       'STATUS ' WS-Report-Status UPON SYSOUT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 'NIGHTLY RUN SUMMARY' TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM SUMMARIZE-CHECKPOINTS
+               PERFORM SUMMARIZE-REJECTS
+               CLOSE SUMMARY-REPORT
+           END-IF
+           GOBACK.
+
+       SUMMARIZE-CHECKPOINTS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-Checkpoint-OK
+               PERFORM UNTIL WS-Checkpoint-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-Checkpoint-EOF TO TRUE
+                       NOT AT END
+                           PERFORM KEEP-CHECKPOINT-TIMES
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+      *        StartCheckpoint always OPEN EXTENDs CHECKPOINT-FILE, so
+      *        without this it keeps every checkpoint ever written and
+      *        the summary above (and CKRESTRT's next run) would read
+      *        back the whole history instead of just the night that
+      *        just ran. RPTSUMRY is this run's last step, so once it
+      *        has captured the start/end/count above, it is safe to
+      *        truncate the file for the next night's run.
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-Not-First-Checkpoint
+               STRING 'JOB ' WS-Job-Name
+                      '  START ' WS-Start-Date '-' WS-Start-Time
+                      '  END ' WS-End-Date '-' WS-End-Time
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING 'RECORDS PROCESSED (CHECKPOINTS WRITTEN): '
+                      WS-Records-Processed
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM COMPUTE-ELAPSED-TIME
+               MOVE SPACES TO REPORT-LINE
+               STRING 'ELAPSED TIME: ' WS-Elapsed-HH ':'
+                      WS-Elapsed-MM ':' WS-Elapsed-SS
+                      DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE 'NO CHECKPOINT RECORDS FOUND FOR THIS RUN'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           .
+
+       COMPUTE-ELAPSED-TIME.
+           COMPUTE WS-Start-Secs-Of-Day =
+               (WS-Start-HH * 3600) + (WS-Start-MM * 60) + WS-Start-SS
+           COMPUTE WS-End-Secs-Of-Day =
+               (WS-End-HH * 3600) + (WS-End-MM * 60) + WS-End-SS
+           COMPUTE WS-Elapsed-Secs =
+               WS-End-Secs-Of-Day - WS-Start-Secs-Of-Day
+           IF WS-Elapsed-Secs < 0
+               ADD 86400 TO WS-Elapsed-Secs
+           END-IF
+           COMPUTE WS-Elapsed-HH = WS-Elapsed-Secs / 3600
+           COMPUTE WS-Elapsed-MM =
+               FUNCTION MOD(WS-Elapsed-Secs, 3600) / 60
+           COMPUTE WS-Elapsed-SS = FUNCTION MOD(WS-Elapsed-Secs, 60)
+           .
+
+       KEEP-CHECKPOINT-TIMES.
+           IF WS-First-Checkpoint
+               MOVE CKPT-JOB-ID TO WS-Job-Name
+               MOVE CKPT-DATE   TO WS-Start-Date
+               MOVE CKPT-TIME   TO WS-Start-Time
+               SET WS-Not-First-Checkpoint TO TRUE
+           END-IF
+           MOVE CKPT-DATE TO WS-End-Date
+           MOVE CKPT-TIME TO WS-End-Time
+           ADD 1 TO WS-Records-Processed
+           .
+
+       SUMMARIZE-REJECTS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'CONTRACTS REJECTED BY REASON:' TO REPORT-LINE
+           WRITE REPORT-LINE
+           OPEN INPUT CONTRACT-REJECTS
+           IF WS-Reject-OK
+               PERFORM UNTIL WS-Reject-EOF
+                   READ CONTRACT-REJECTS
+                       AT END
+                           SET WS-Reject-EOF TO TRUE
+                       NOT AT END
+                           PERFORM ACCUMULATE-REJECT
+                   END-READ
+               END-PERFORM
+               PERFORM VARYING WS-Rule-Idx FROM 1 BY 1
+                       UNTIL WS-Rule-Idx > WS-Rule-Entry-Count
+                   PERFORM WRITE-REASON-LINE
+               END-PERFORM
+               CLOSE CONTRACT-REJECTS
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL CONTRACTS REJECTED: ' WS-Reject-Grand-Total
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       ACCUMULATE-REJECT.
+           SET WS-Rule-Not-Found TO TRUE
+           PERFORM VARYING WS-Rule-Idx FROM 1 BY 1
+                   UNTIL WS-Rule-Idx > WS-Rule-Entry-Count
+               IF WS-Rule-Name (WS-Rule-Idx) = CREJ-RULE-FAILED
+                   ADD 1 TO WS-Rule-Tally (WS-Rule-Idx)
+                   SET WS-Rule-Found TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-Rule-Not-Found
+               IF WS-Rule-Entry-Count < 20
+                   ADD 1 TO WS-Rule-Entry-Count
+                   MOVE CREJ-RULE-FAILED
+                       TO WS-Rule-Name (WS-Rule-Entry-Count)
+                   MOVE 1 TO WS-Rule-Tally (WS-Rule-Entry-Count)
+               ELSE
+                   DISPLAY 'WARNING: RPTSUMRY RULE TABLE FULL, '
+                           'DROPPING TALLY FOR ' CREJ-RULE-FAILED
+                           UPON SYSOUT
+               END-IF
+           END-IF
+           ADD 1 TO WS-Reject-Grand-Total
+           .
+
+       WRITE-REASON-LINE.
+           MOVE WS-Rule-Name (WS-Rule-Idx)  TO WS-RL-Rule
+           MOVE WS-Rule-Tally (WS-Rule-Idx) TO WS-RL-Count
+           MOVE WS-Reason-Line TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       END PROGRAM RPTSUMRY.
