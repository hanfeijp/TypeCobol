@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTREJCT.
+      *Daily contract exception report: reads CONTRACT-REJECTS (as
+      *written by PGM2.CheckContract / f73481e6), sorts it by
+      *CREJ-RULE-FAILED (CheckContract writes it in raw processing
+      *order, with no intervening sort of its own) so the detail body
+      *itself is grouped by rule, prints one line per reject, and
+      *tallies a count-by-reason summary and grand total off the same
+      *sorted pass.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRACT-REJECTS ASSIGN TO 'CONTREJC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Reject-Status.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SRTWORK'.
+           SELECT SORTED-REJECTS ASSIGN TO 'SRTREJC'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Sorted-Status.
+           SELECT REJECT-REPORT ASSIGN TO 'REJCTRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRACT-REJECTS
+           LABEL RECORDS ARE STANDARD.
+       COPY CONTREJC.
+      *GnuCOBOL's COPY REPLACING only matches whole words, not a bare
+      *prefix, so every CREJ- field is spelled out (see CONTRECN.cbl
+      *for the same limitation on CM- fields).
+       SD  SORT-WORK-FILE.
+           COPY CONTREJC REPLACING
+               ==CONTRACT-REJECT-RECORD== BY ==SD-REJECT-RECORD==
+               ==CREJ-CONTRACT-VALUE==    BY ==SD-CONTRACT-VALUE==
+               ==CREJ-RULE-FAILED==       BY ==SD-RULE-FAILED==
+               ==CREJ-REASON-CODE==       BY ==SD-REASON-CODE==
+               ==CREJ-TIMESTAMP==         BY ==SD-TIMESTAMP==
+               ==CREJ-DATE==              BY ==SD-DATE==
+               ==CREJ-TIME==              BY ==SD-TIME==.
+       FD  SORTED-REJECTS
+           LABEL RECORDS ARE STANDARD.
+           COPY CONTREJC REPLACING
+               ==CONTRACT-REJECT-RECORD== BY ==SORTED-REJECT-RECORD==
+               ==CREJ-CONTRACT-VALUE==    BY ==SREJ-CONTRACT-VALUE==
+               ==CREJ-RULE-FAILED==       BY ==SREJ-RULE-FAILED==
+               ==CREJ-REASON-CODE==       BY ==SREJ-REASON-CODE==
+               ==CREJ-TIMESTAMP==         BY ==SREJ-TIMESTAMP==
+               ==CREJ-DATE==              BY ==SREJ-DATE==
+               ==CREJ-TIME==              BY ==SREJ-TIME==.
+       FD  REJECT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Reject-Status            PIC XX.
+           88  WS-Reject-OK                VALUE '00'.
+           88  WS-Reject-EOF               VALUE '10'.
+       01  WS-Sorted-Status            PIC XX.
+           88  WS-Sorted-OK                VALUE '00'.
+           88  WS-Sorted-EOF               VALUE '10'.
+       01  WS-Report-Status            PIC XX.
+           88  WS-Report-OK                VALUE '00'.
+
+       01  WS-Grand-Total               PIC 9(07) VALUE 0.
+
+      *Tallied by rule in an in-memory table rather than a sorted
+      *control-break: CONTRACT-REJECTS arrives in the write order
+      *CheckContract produced it, not sorted by rule.
+       01  WS-Rule-Table.
+           05  WS-Rule-Entry OCCURS 20 TIMES.
+               10  WS-Rule-Name         PIC X(16).
+               10  WS-Rule-Tally        PIC 9(07).
+       01  WS-Rule-Entry-Count          PIC S9(04) COMP VALUE 0.
+       01  WS-Rule-Idx                  PIC S9(04) COMP.
+       01  WS-Rule-Found-Switch         PIC X.
+           88  WS-Rule-Found                VALUE 'Y'.
+           88  WS-Rule-Not-Found            VALUE 'N'.
+
+       01  WS-Detail-Line.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Contract           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Rule               PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Reason             PIC X(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Date               PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Time               PIC X(08).
+           05  FILLER                  PIC X(24) VALUE SPACES.
+
+       01  WS-Rule-Total-Line.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'RULE TOTAL'.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RT-Rule              PIC X(16).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-RT-Count             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  WS-Grand-Total-Line.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(17) VALUE
+                                            'GRAND TOTAL REJ.'.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-GT-Count             PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT CONTRACT-REJECTS
+           IF NOT WS-Reject-OK
+               DISPLAY 'RPTREJCT: CONTRACT-REJECTS NOT AVAILABLE, '
+                       'STATUS ' WS-Reject-Status UPON SYSOUT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               CLOSE CONTRACT-REJECTS
+               OPEN OUTPUT REJECT-REPORT
+               IF NOT WS-Report-OK
+                   DISPLAY 'RPTREJCT: REJECT-REPORT NOT AVAILABLE, '
+                           'STATUS ' WS-Report-Status UPON SYSOUT
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SD-RULE-FAILED
+                       ON ASCENDING KEY SD-CONTRACT-VALUE
+                       USING CONTRACT-REJECTS
+                       GIVING SORTED-REJECTS
+                   OPEN INPUT SORTED-REJECTS
+                   IF NOT WS-Sorted-OK
+                       DISPLAY 'RPTREJCT: SORT OF CONTRACT-REJECTS '
+                               'FAILED, STATUS ' WS-Sorted-Status
+                               UPON SYSOUT
+                       MOVE 8 TO RETURN-CODE
+                       CLOSE REJECT-REPORT
+                   ELSE
+                       MOVE 'CONTRACT EXCEPTION REPORT' TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       PERFORM UNTIL WS-Sorted-EOF
+                           READ SORTED-REJECTS
+                               AT END
+                                   SET WS-Sorted-EOF TO TRUE
+                               NOT AT END
+                                   PERFORM PROCESS-REJECT-RECORD
+                           END-READ
+                       END-PERFORM
+                       PERFORM VARYING WS-Rule-Idx FROM 1 BY 1
+                               UNTIL WS-Rule-Idx > WS-Rule-Entry-Count
+                           PERFORM WRITE-RULE-TOTAL
+                       END-PERFORM
+                       PERFORM WRITE-GRAND-TOTAL
+                       CLOSE SORTED-REJECTS
+                       CLOSE REJECT-REPORT
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+
+       PROCESS-REJECT-RECORD.
+           MOVE SREJ-CONTRACT-VALUE TO WS-D-Contract
+           MOVE SREJ-RULE-FAILED    TO WS-D-Rule
+           MOVE SREJ-REASON-CODE    TO WS-D-Reason
+           MOVE SREJ-DATE           TO WS-D-Date
+           MOVE SREJ-TIME           TO WS-D-Time
+           MOVE WS-Detail-Line      TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM ACCUMULATE-REJECT
+           .
+
+       ACCUMULATE-REJECT.
+           SET WS-Rule-Not-Found TO TRUE
+           PERFORM VARYING WS-Rule-Idx FROM 1 BY 1
+                   UNTIL WS-Rule-Idx > WS-Rule-Entry-Count
+               IF WS-Rule-Name (WS-Rule-Idx) = SREJ-RULE-FAILED
+                   ADD 1 TO WS-Rule-Tally (WS-Rule-Idx)
+                   SET WS-Rule-Found TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-Rule-Not-Found
+               IF WS-Rule-Entry-Count < 20
+                   ADD 1 TO WS-Rule-Entry-Count
+                   MOVE SREJ-RULE-FAILED
+                       TO WS-Rule-Name (WS-Rule-Entry-Count)
+                   MOVE 1 TO WS-Rule-Tally (WS-Rule-Entry-Count)
+               ELSE
+                   DISPLAY 'WARNING: RPTREJCT RULE TABLE FULL, '
+                           'DROPPING TALLY FOR ' SREJ-RULE-FAILED
+                           UPON SYSOUT
+               END-IF
+           END-IF
+           ADD 1 TO WS-Grand-Total
+           .
+
+       WRITE-RULE-TOTAL.
+           MOVE WS-Rule-Name (WS-Rule-Idx)  TO WS-RT-Rule
+           MOVE WS-Rule-Tally (WS-Rule-Idx) TO WS-RT-Count
+           MOVE WS-Rule-Total-Line TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-Grand-Total TO WS-GT-Count
+           MOVE WS-Grand-Total-Line TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       END PROGRAM RPTREJCT.
