@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKRESTRT.
+      *Restart/recovery driver: reads the last CHECKPOINT-FILE record
+      *written by PGM1.StartCheckpoint (f1c0385c), reports it to
+      *SYSOUT, and punches a RESTART-PARM-FILE record the JCL can pick
+      *up to re-position its input instead of starting at record 1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPTOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+           SELECT RESTART-PARM-FILE ASSIGN TO 'RESTPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Parm-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPTREC.
+       FD  RESTART-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-PARM-RECORD.
+           05  RP-KEYWORD              PIC X(08) VALUE 'RESTART='.
+           05  RP-LAST-KEY             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Checkpoint-Status        PIC XX.
+           88  WS-Checkpoint-OK            VALUE '00'.
+           88  WS-Checkpoint-EOF           VALUE '10'.
+       01  WS-Parm-Status               PIC XX.
+           88  WS-Parm-OK                   VALUE '00'.
+       01  WS-Found-Checkpoint-Switch   PIC X VALUE 'N'.
+           88  WS-Found-Checkpoint          VALUE 'Y'.
+       01  WS-Last-Job-Id               PIC X(08).
+       01  WS-Last-Date                 PIC X(08).
+       01  WS-Last-Time                 PIC X(08).
+       01  WS-Last-Key                  PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT WS-Checkpoint-OK
+               DISPLAY 'CKRESTRT: CHECKPOINT-FILE NOT AVAILABLE, '
+                       'STATUS ' WS-Checkpoint-Status UPON SYSOUT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-Checkpoint-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-Checkpoint-EOF TO TRUE
+                       NOT AT END
+                           PERFORM KEEP-LAST-CHECKPOINT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-Found-Checkpoint
+                   PERFORM REPORT-LAST-CHECKPOINT
+                   PERFORM PUNCH-RESTART-PARM
+               ELSE
+                   DISPLAY 'CKRESTRT: CHECKPOINT-FILE IS EMPTY, '
+                           'NOTHING TO RESTART FROM' UPON SYSOUT
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       KEEP-LAST-CHECKPOINT.
+           SET WS-Found-Checkpoint TO TRUE
+           MOVE CKPT-JOB-ID   TO WS-Last-Job-Id
+           MOVE CKPT-DATE     TO WS-Last-Date
+           MOVE CKPT-TIME     TO WS-Last-Time
+           MOVE CKPT-LAST-KEY TO WS-Last-Key
+           .
+
+       REPORT-LAST-CHECKPOINT.
+           DISPLAY 'CKRESTRT: LAST CHECKPOINT FOR JOB ' WS-Last-Job-Id
+                   UPON SYSOUT
+           DISPLAY '          TIMESTAMP ' WS-Last-Date '-' WS-Last-Time
+                   UPON SYSOUT
+           DISPLAY '          LAST KEY  ' WS-Last-Key UPON SYSOUT
+           .
+
+       PUNCH-RESTART-PARM.
+           OPEN OUTPUT RESTART-PARM-FILE
+           IF WS-Parm-OK
+               MOVE WS-Last-Key TO RP-LAST-KEY
+               WRITE RESTART-PARM-RECORD
+               CLOSE RESTART-PARM-FILE
+           ELSE
+               DISPLAY 'CKRESTRT: UNABLE TO PUNCH RESTART-PARM-FILE, '
+                       'STATUS ' WS-Parm-Status UPON SYSOUT
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           .
+       END PROGRAM CKRESTRT.
