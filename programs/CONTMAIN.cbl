@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTMAIN.
+      *Maintenance driver for CONTRACT-MASTER (VSAM KSDS): applies
+      *add/change/inactivate transactions read from MAINT-TRANS-FILE,
+      *one record per transaction, in place of the old practice of
+      *having no CONTRACT-MASTER at all behind PGM2.CheckContract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRACT-MASTER ASSIGN TO 'CONTMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTRACT-NUMBER
+               FILE STATUS IS WS-Master-Status.
+           SELECT MAINT-TRANS-FILE ASSIGN TO 'CONTTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Trans-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTRACT-MASTER.
+       COPY CONTMSTR.
+       FD  MAINT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-TRANS-RECORD.
+           05  MT-FUNCTION-CODE        PIC X.
+               88  MT-FUNCTION-ADD          VALUE 'A'.
+               88  MT-FUNCTION-CHANGE       VALUE 'C'.
+               88  MT-FUNCTION-INACTIVATE   VALUE 'I'.
+           05  MT-CONTRACT-NUMBER      PIC X(10).
+           05  MT-HOLDER-ID            PIC X(10).
+           05  MT-EFFECTIVE-DATE       PIC X(08).
+           05  MT-EXPIRY-DATE          PIC X(08).
+           05  MT-STATUS-CODE          PIC X(02).
+           05  MT-PREMIUM-AMOUNT       PIC S9(09)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Master-Status            PIC XX.
+           88  WS-Master-OK                VALUE '00'.
+       01  WS-Trans-Status             PIC XX.
+           88  WS-Trans-OK                 VALUE '00'.
+           88  WS-Trans-EOF                VALUE '10'.
+
+       01  WS-Counters.
+           05  WS-Added-Count          PIC 9(07) VALUE 0.
+           05  WS-Changed-Count        PIC 9(07) VALUE 0.
+           05  WS-Inactivated-Count    PIC 9(07) VALUE 0.
+           05  WS-Error-Count          PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE
+           OPEN I-O CONTRACT-MASTER
+           IF NOT WS-Master-OK
+               OPEN OUTPUT CONTRACT-MASTER
+               CLOSE CONTRACT-MASTER
+               OPEN I-O CONTRACT-MASTER
+           END-IF
+           IF NOT WS-Master-OK
+               DISPLAY 'CONTMAIN: CONTRACT-MASTER NOT AVAILABLE, '
+                       'STATUS ' WS-Master-Status UPON SYSOUT
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               OPEN INPUT MAINT-TRANS-FILE
+               IF NOT WS-Trans-OK
+                   DISPLAY 'CONTMAIN: MAINT-TRANS-FILE NOT AVAILABLE, '
+                           'STATUS ' WS-Trans-Status UPON SYSOUT
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE CONTRACT-MASTER
+               ELSE
+                   PERFORM UNTIL WS-Trans-EOF
+                       READ MAINT-TRANS-FILE
+                           AT END
+                               SET WS-Trans-EOF TO TRUE
+                           NOT AT END
+                               PERFORM APPLY-TRANSACTION
+                       END-READ
+                   END-PERFORM
+                   CLOSE MAINT-TRANS-FILE
+                   CLOSE CONTRACT-MASTER
+                   IF WS-Error-Count > 0
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM DISPLAY-SUMMARY
+           GOBACK.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MT-FUNCTION-ADD
+                    PERFORM ADD-CONTRACT
+               WHEN MT-FUNCTION-CHANGE
+                    PERFORM CHANGE-CONTRACT
+               WHEN MT-FUNCTION-INACTIVATE
+                    PERFORM INACTIVATE-CONTRACT
+               WHEN OTHER
+                    ADD 1 TO WS-Error-Count
+                    DISPLAY 'CONTMAIN: UNKNOWN FUNCTION CODE '
+                            MT-FUNCTION-CODE ' FOR '
+                            MT-CONTRACT-NUMBER UPON SYSOUT
+           END-EVALUATE
+           .
+
+       ADD-CONTRACT.
+           MOVE MT-CONTRACT-NUMBER TO CM-CONTRACT-NUMBER
+           MOVE MT-HOLDER-ID       TO CM-HOLDER-ID
+           MOVE MT-EFFECTIVE-DATE  TO CM-EFFECTIVE-DATE
+           MOVE MT-EXPIRY-DATE     TO CM-EXPIRY-DATE
+           MOVE MT-STATUS-CODE     TO CM-STATUS-CODE
+           MOVE MT-PREMIUM-AMOUNT  TO CM-PREMIUM-AMOUNT
+           WRITE CONTRACT-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-Error-Count
+                   DISPLAY 'CONTMAIN: ADD FAILED, DUPLICATE KEY '
+                           MT-CONTRACT-NUMBER UPON SYSOUT
+               NOT INVALID KEY
+                   ADD 1 TO WS-Added-Count
+           END-WRITE
+           .
+
+       CHANGE-CONTRACT.
+           MOVE MT-CONTRACT-NUMBER TO CM-CONTRACT-NUMBER
+           READ CONTRACT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-Error-Count
+                   DISPLAY 'CONTMAIN: CHANGE FAILED, NOT ON FILE '
+                           MT-CONTRACT-NUMBER UPON SYSOUT
+               NOT INVALID KEY
+                   MOVE MT-HOLDER-ID       TO CM-HOLDER-ID
+                   MOVE MT-EFFECTIVE-DATE  TO CM-EFFECTIVE-DATE
+                   MOVE MT-EXPIRY-DATE     TO CM-EXPIRY-DATE
+                   MOVE MT-STATUS-CODE     TO CM-STATUS-CODE
+                   MOVE MT-PREMIUM-AMOUNT  TO CM-PREMIUM-AMOUNT
+                   REWRITE CONTRACT-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-Error-Count
+                       NOT INVALID KEY
+                           ADD 1 TO WS-Changed-Count
+                   END-REWRITE
+           END-READ
+           .
+
+       INACTIVATE-CONTRACT.
+           MOVE MT-CONTRACT-NUMBER TO CM-CONTRACT-NUMBER
+           READ CONTRACT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-Error-Count
+                   DISPLAY 'CONTMAIN: INACTIVATE FAILED, NOT ON FILE '
+                           MT-CONTRACT-NUMBER UPON SYSOUT
+               NOT INVALID KEY
+                   SET CM-STATUS-INACTIVE TO TRUE
+                   REWRITE CONTRACT-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-Error-Count
+                       NOT INVALID KEY
+                           ADD 1 TO WS-Inactivated-Count
+                   END-REWRITE
+           END-READ
+           .
+
+       DISPLAY-SUMMARY.
+           DISPLAY 'CONTMAIN SUMMARY -'
+                   ' ADDED: '       WS-Added-Count
+                   ' CHANGED: '     WS-Changed-Count
+                   ' INACTIVATED: ' WS-Inactivated-Count
+                   ' ERRORS: '      WS-Error-Count
+                   UPON SYSOUT
+           .
+       END PROGRAM CONTMAIN.
