@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTRECN.
+      *Month-end contract reconciliation: sequential match of a
+      *beginning-of-month CONTRACT-MASTER extract against the current
+      *one (both sorted ascending by CM-CONTRACT-NUMBER, produced by
+      *the nightly unload of the VSAM KSDS), reporting additions,
+      *inactivations and status/premium changes in one pass.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOM-CONTRACT-FILE ASSIGN TO 'CONTBOM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Bom-Status.
+           SELECT CUR-CONTRACT-FILE ASSIGN TO 'CONTCUR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Cur-Status.
+           SELECT RECON-REPORT ASSIGN TO 'RECONRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+       DATA DIVISION.
+       FILE SECTION.
+      *GnuCOBOL's COPY REPLACING only matches whole words, not a bare
+      *prefix, so every CM- field (and the 88s under it) is spelled
+      *out rather than replaced with a single ==CM-== BY ==xx-== pair.
+       FD  BOM-CONTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CONTMSTR REPLACING
+               ==CONTRACT-MASTER-RECORD==
+                   BY ==BOM-CONTRACT-RECORD==
+               ==CM-CONTRACT-NUMBER== BY ==BOM-CONTRACT-NUMBER==
+               ==CM-HOLDER-ID==       BY ==BOM-HOLDER-ID==
+               ==CM-EFFECTIVE-DATE==  BY ==BOM-EFFECTIVE-DATE==
+               ==CM-EXPIRY-DATE==     BY ==BOM-EXPIRY-DATE==
+               ==CM-STATUS-CODE==     BY ==BOM-STATUS-CODE==
+               ==CM-STATUS-ACTIVE==   BY ==BOM-STATUS-ACTIVE==
+               ==CM-STATUS-INACTIVE==
+                   BY ==BOM-STATUS-INACTIVE==
+               ==CM-STATUS-PENDING==  BY ==BOM-STATUS-PENDING==
+               ==CM-STATUS-CANCELLED==
+                   BY ==BOM-STATUS-CANCELLED==
+               ==CM-PREMIUM-AMOUNT==  BY ==BOM-PREMIUM-AMOUNT==.
+
+       FD  CUR-CONTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CONTMSTR REPLACING
+               ==CONTRACT-MASTER-RECORD==
+                   BY ==CUR-CONTRACT-RECORD==
+               ==CM-CONTRACT-NUMBER== BY ==CUR-CONTRACT-NUMBER==
+               ==CM-HOLDER-ID==       BY ==CUR-HOLDER-ID==
+               ==CM-EFFECTIVE-DATE==  BY ==CUR-EFFECTIVE-DATE==
+               ==CM-EXPIRY-DATE==     BY ==CUR-EXPIRY-DATE==
+               ==CM-STATUS-CODE==     BY ==CUR-STATUS-CODE==
+               ==CM-STATUS-ACTIVE==   BY ==CUR-STATUS-ACTIVE==
+               ==CM-STATUS-INACTIVE==
+                   BY ==CUR-STATUS-INACTIVE==
+               ==CM-STATUS-PENDING==  BY ==CUR-STATUS-PENDING==
+               ==CM-STATUS-CANCELLED==
+                   BY ==CUR-STATUS-CANCELLED==
+               ==CM-PREMIUM-AMOUNT==  BY ==CUR-PREMIUM-AMOUNT==.
+
+       FD  RECON-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Bom-Status               PIC XX.
+           88  WS-Bom-OK                   VALUE '00'.
+           88  WS-Bom-EOF                  VALUE '10'.
+       01  WS-Cur-Status               PIC XX.
+           88  WS-Cur-OK                   VALUE '00'.
+           88  WS-Cur-EOF                  VALUE '10'.
+       01  WS-Report-Status            PIC XX.
+           88  WS-Report-OK                VALUE '00'.
+
+       01  WS-High-Values-Key          PIC X(10) VALUE HIGH-VALUES.
+       01  WS-Bom-Key                  PIC X(10).
+       01  WS-Cur-Key                  PIC X(10).
+
+       01  WS-Counters.
+           05  WS-Added-Count          PIC 9(07) VALUE 0.
+           05  WS-Inactivated-Count    PIC 9(07) VALUE 0.
+           05  WS-Changed-Count        PIC 9(07) VALUE 0.
+
+       01  WS-Detail-Line.
+           05  WS-D-Break-Type         PIC X(12).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Contract           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-D-Detail             PIC X(54).
+
+       01  WS-Bom-Premium-Disp         PIC ZZZZZZZZ9.99-.
+       01  WS-Cur-Premium-Disp         PIC ZZZZZZZZ9.99-.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT BOM-CONTRACT-FILE
+           OPEN INPUT CUR-CONTRACT-FILE
+           OPEN OUTPUT RECON-REPORT
+           IF NOT WS-Bom-OK OR NOT WS-Cur-OK OR NOT WS-Report-OK
+               DISPLAY 'CONTRECN: EXTRACT OR REPORT FILE NOT '
+                       'AVAILABLE - BOM ' WS-Bom-Status
+                       ' CUR ' WS-Cur-Status
+                       ' RPT ' WS-Report-Status UPON SYSOUT
+               MOVE 8 TO RETURN-CODE
+               IF WS-Bom-OK
+                   CLOSE BOM-CONTRACT-FILE
+               END-IF
+               IF WS-Cur-OK
+                   CLOSE CUR-CONTRACT-FILE
+               END-IF
+               IF WS-Report-OK
+                   CLOSE RECON-REPORT
+               END-IF
+           ELSE
+               MOVE 'CONTRACT MASTER MONTH-END RECONCILIATION'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM READ-BOM
+               PERFORM READ-CUR
+               PERFORM UNTIL WS-Bom-Key = WS-High-Values-Key
+                             AND WS-Cur-Key = WS-High-Values-Key
+                   EVALUATE TRUE
+                       WHEN WS-Bom-Key < WS-Cur-Key
+                            PERFORM REPORT-INACTIVATION
+                            PERFORM READ-BOM
+                       WHEN WS-Bom-Key > WS-Cur-Key
+                            PERFORM REPORT-ADDITION
+                            PERFORM READ-CUR
+                       WHEN OTHER
+                            PERFORM COMPARE-MATCHED-CONTRACT
+                            PERFORM READ-BOM
+                            PERFORM READ-CUR
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM WRITE-SUMMARY
+               CLOSE BOM-CONTRACT-FILE
+               CLOSE CUR-CONTRACT-FILE
+               CLOSE RECON-REPORT
+           END-IF
+           GOBACK.
+
+       READ-BOM.
+           IF WS-Bom-EOF
+               MOVE WS-High-Values-Key TO WS-Bom-Key
+           ELSE
+               READ BOM-CONTRACT-FILE
+                   AT END
+                       SET WS-Bom-EOF TO TRUE
+                       MOVE WS-High-Values-Key TO WS-Bom-Key
+                   NOT AT END
+                       MOVE BOM-CONTRACT-NUMBER TO WS-Bom-Key
+               END-READ
+           END-IF
+           .
+
+       READ-CUR.
+           IF WS-Cur-EOF
+               MOVE WS-High-Values-Key TO WS-Cur-Key
+           ELSE
+               READ CUR-CONTRACT-FILE
+                   AT END
+                       SET WS-Cur-EOF TO TRUE
+                       MOVE WS-High-Values-Key TO WS-Cur-Key
+                   NOT AT END
+                       MOVE CUR-CONTRACT-NUMBER TO WS-Cur-Key
+               END-READ
+           END-IF
+           .
+
+       REPORT-INACTIVATION.
+           MOVE 'INACTIVATION' TO WS-D-Break-Type
+           MOVE WS-Bom-Key     TO WS-D-Contract
+           MOVE 'CONTRACT PRESENT AT BOM, MISSING NOW'
+                               TO WS-D-Detail
+           MOVE WS-Detail-Line TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-Inactivated-Count
+           .
+
+       REPORT-ADDITION.
+           MOVE 'ADDITION'     TO WS-D-Break-Type
+           MOVE WS-Cur-Key     TO WS-D-Contract
+           MOVE 'NEW CONTRACT SINCE BOM SNAPSHOT'
+                               TO WS-D-Detail
+           MOVE WS-Detail-Line TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-Added-Count
+           .
+
+       COMPARE-MATCHED-CONTRACT.
+      *    A matched contract going from any other status to inactive
+      *    is a real inactivation event (CONTMAIN's INACTIVATE-CONTRACT
+      *    flips the status code in place rather than deleting the
+      *    master record, so this is the only way an inactivation ever
+      *    shows up on the matched-key side of the merge).
+           IF CUR-STATUS-INACTIVE AND NOT BOM-STATUS-INACTIVE
+               MOVE 'INACTIVATION' TO WS-D-Break-Type
+               MOVE WS-Cur-Key     TO WS-D-Contract
+               MOVE 'CONTRACT INACTIVATED SINCE BOM SNAPSHOT'
+                                   TO WS-D-Detail
+               MOVE WS-Detail-Line TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-Inactivated-Count
+           ELSE
+               IF BOM-STATUS-CODE NOT = CUR-STATUS-CODE
+                  OR BOM-PREMIUM-AMOUNT NOT = CUR-PREMIUM-AMOUNT
+                   MOVE 'CHANGE'       TO WS-D-Break-Type
+                   MOVE WS-Cur-Key     TO WS-D-Contract
+                   MOVE SPACES         TO WS-D-Detail
+                   PERFORM BUILD-CHANGE-DETAIL
+                   MOVE WS-Detail-Line TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-Changed-Count
+               END-IF
+           END-IF
+           .
+
+       BUILD-CHANGE-DETAIL.
+           MOVE BOM-PREMIUM-AMOUNT TO WS-Bom-Premium-Disp
+           MOVE CUR-PREMIUM-AMOUNT TO WS-Cur-Premium-Disp
+           EVALUATE TRUE
+               WHEN BOM-STATUS-CODE NOT = CUR-STATUS-CODE
+                    AND BOM-PREMIUM-AMOUNT NOT = CUR-PREMIUM-AMOUNT
+                    STRING 'STATUS ' BOM-STATUS-CODE '->'
+                           CUR-STATUS-CODE
+                           ' PREMIUM ' WS-Bom-Premium-Disp '->'
+                           WS-Cur-Premium-Disp
+                           DELIMITED BY SIZE INTO WS-D-Detail
+               WHEN BOM-STATUS-CODE NOT = CUR-STATUS-CODE
+                    STRING 'STATUS ' BOM-STATUS-CODE '->'
+                           CUR-STATUS-CODE
+                           DELIMITED BY SIZE INTO WS-D-Detail
+               WHEN OTHER
+                    STRING 'PREMIUM ' WS-Bom-Premium-Disp '->'
+                           WS-Cur-Premium-Disp
+                           DELIMITED BY SIZE INTO WS-D-Detail
+           END-EVALUATE
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO WS-Detail-Line
+           STRING 'TOTALS - ADDED: ' WS-Added-Count
+                   ' INACTIVATED: ' WS-Inactivated-Count
+                   ' CHANGED: ' WS-Changed-Count
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       END PROGRAM CONTRECN.
